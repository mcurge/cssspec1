@@ -0,0 +1,173 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CONDHIST.
+000030 AUTHOR.        D W SHEARER.
+000040 INSTALLATION.  MIS BATCH SUPPORT.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*
+000080************************************************************
+000090*    MODIFICATION HISTORY                                   *
+000100*    ------------------------------------------------------ *
+000110*    08/08/2026  DWS  ORIGINAL - KEYED LOOKUP AGAINST        *
+000120*                     CMPRHIST BY RUN DATE, SO A SINGLE      *
+000130*                     DAY'S RESULTS CAN BE PULLED DIRECTLY   *
+000140*                     INSTEAD OF SCANNING CMPRAUDT FROM      *
+000150*                     FRONT TO BACK.                         *
+000160************************************************************
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SOURCE-COMPUTER.   IBM-370.
+000200 OBJECT-COMPUTER.   IBM-370.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT CMPRHIST ASSIGN TO "CMPRHIST"
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS DYNAMIC
+000255         RECORD KEY IS CMPR-AUD-SEQ-NBR OF CMPR-HIST-RECORD
+000260         ALTERNATE RECORD KEY IS CMPR-AUD-RUN-DATE
+000265             OF CMPR-HIST-RECORD
+000270             WITH DUPLICATES
+000280         FILE STATUS IS WS-HIST-STATUS.
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  CMPRHIST
+000320     RECORDING MODE IS F.
+000330 COPY CMPAUDT REPLACING CMPR-AUDIT-RECORD BY CMPR-HIST-RECORD.
+000340 WORKING-STORAGE SECTION.
+000350 01  WS-SWITCHES.
+000360     05  WS-HIST-STATUS          PIC X(02) VALUE SPACES.
+000370     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+000380         88  WS-END-OF-DATE              VALUE 'Y'.
+000390 01  WS-COUNTERS.
+000400     05  WS-RECORDS-SHOWN        PIC 9(08) COMP VALUE ZERO.
+000405     05  WS-LINE-ON-PAGE         PIC 99 COMP VALUE ZERO.
+000410 01  WS-EDIT-FIELDS.
+000420     05  WS-DATE-EDIT            PIC 9(08).
+000430     05  WS-TYPE-DISP            PIC X(08).
+000440     05  WS-COUNT-DISP           PIC Z9.
+000450     05  WS-VALUE-DISP           PIC ZZ9.
+000460     05  WS-DETAIL-LINE          PIC X(78).
+000470     05  WS-LOOKUP-DATE          PIC 9(08).
+000475     05  WS-MORE-REPLY           PIC X(01).
+000480 PROCEDURE DIVISION.
+000490*
+000500************************************************************
+000510*    0000-MAINLINE                                          *
+000520************************************************************
+000530 0000-MAINLINE.
+000540     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000550     IF WS-HIST-STATUS = "00"
+000560         PERFORM 2000-FIND-DATE THRU 2000-EXIT
+000570         IF WS-HIST-STATUS = "00"
+000575             MOVE ZERO TO WS-LINE-ON-PAGE
+000580             PERFORM 3000-READ-NEXT THRU 3000-EXIT
+000590             PERFORM 4000-SHOW-RECORD THRU 4000-EXIT
+000600                 UNTIL WS-END-OF-DATE
+000610         ELSE
+000620             DISPLAY "NO HISTORY FOR THAT RUN DATE" LINE 5 COL 1
+000630         END-IF
+000640     END-IF.
+000650     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000660     GOBACK.
+000670*
+000680************************************************************
+000690*    1000-INITIALIZE                                        *
+000700************************************************************
+000710 1000-INITIALIZE.
+000720     DISPLAY ERASE.
+000730     DISPLAY "CONDHIST - HISTORY LOOKUP BY RUN DATE" LINE 1 COL 1.
+000740     DISPLAY "ENTER RUN DATE (YYYYMMDD):" LINE 3 COL 1.
+000750     ACCEPT WS-DATE-EDIT LINE 3 COL 28.
+000760     OPEN INPUT CMPRHIST.
+000770     IF WS-HIST-STATUS = "35"
+000780         DISPLAY "NO HISTORY FILE FOUND" LINE 5 COL 1
+000790     END-IF.
+000800 1000-EXIT.
+000810     EXIT.
+000820*
+000830************************************************************
+000840*    2000-FIND-DATE - START AT THE FIRST RECORD FOR THE      *
+000850*    REQUESTED RUN DATE, IF ANY.                             *
+000860************************************************************
+000870 2000-FIND-DATE.
+000880     MOVE WS-DATE-EDIT TO CMPR-AUD-RUN-DATE OF CMPR-HIST-RECORD.
+000890     MOVE WS-DATE-EDIT TO WS-LOOKUP-DATE.
+000900     START CMPRHIST KEY IS EQUAL TO CMPR-AUD-RUN-DATE
+000910         OF CMPR-HIST-RECORD
+000920         INVALID KEY MOVE "23" TO WS-HIST-STATUS
+000930     END-START.
+000940 2000-EXIT.
+000950     EXIT.
+000960*
+000970************************************************************
+000980*    3000-READ-NEXT                                         *
+000990************************************************************
+001000 3000-READ-NEXT.
+001010     READ CMPRHIST NEXT
+001020         AT END SET WS-END-OF-DATE TO TRUE
+001030     END-READ.
+001040     IF NOT WS-END-OF-DATE
+001045         IF CMPR-AUD-RUN-DATE OF CMPR-HIST-RECORD
+001050             NOT = WS-LOOKUP-DATE
+001060             SET WS-END-OF-DATE TO TRUE
+001070         END-IF
+001080     END-IF.
+001090 3000-EXIT.
+001100     EXIT.
+001110*
+001120************************************************************
+001130*    4000-SHOW-RECORD                                       *
+001140************************************************************
+001150 4000-SHOW-RECORD.
+001160     MOVE SPACES TO WS-DETAIL-LINE.
+001170     IF CMPR-AUD-COMPARE OF CMPR-HIST-RECORD
+001180         MOVE "COMPARE " TO WS-TYPE-DISP
+001190     ELSE
+001200         MOVE "REJECT  " TO WS-TYPE-DISP
+001210     END-IF.
+001220     MOVE CMPR-AUD-COUNT OF CMPR-HIST-RECORD TO WS-COUNT-DISP.
+001230     MOVE CMPR-AUD-MAX-VALUE OF CMPR-HIST-RECORD TO WS-VALUE-DISP.
+001240     STRING CMPR-AUD-RUN-TIME OF CMPR-HIST-RECORD
+001245         DELIMITED BY SIZE
+001250         " " DELIMITED BY SIZE
+001260         CMPR-AUD-USERID OF CMPR-HIST-RECORD DELIMITED BY SIZE
+001270         " " DELIMITED BY SIZE
+001280         WS-TYPE-DISP DELIMITED BY SIZE
+001290         " CNT:" DELIMITED BY SIZE
+001300         WS-COUNT-DISP DELIMITED BY SIZE
+001310         " MAX:" DELIMITED BY SIZE
+001320         WS-VALUE-DISP DELIMITED BY SIZE
+001330         INTO WS-DETAIL-LINE.
+001340     ADD 1 TO WS-RECORDS-SHOWN.
+001341     ADD 1 TO WS-LINE-ON-PAGE.
+001350     DISPLAY WS-DETAIL-LINE LINE (WS-LINE-ON-PAGE + 5) COL 1.
+001355     IF WS-LINE-ON-PAGE > 14
+001356         PERFORM 4500-PAGE-BREAK THRU 4500-EXIT
+001357     END-IF.
+001360     PERFORM 3000-READ-NEXT THRU 3000-EXIT.
+001370 4000-EXIT.
+001380     EXIT.
+001390*
+001400 4500-PAGE-BREAK.
+001402     DISPLAY "MORE (Y/N)?" LINE 22 COL 1.
+001404     ACCEPT WS-MORE-REPLY LINE 22 COL 13.
+001406     IF WS-MORE-REPLY NOT = 'Y' AND WS-MORE-REPLY NOT = 'y'
+001408         SET WS-END-OF-DATE TO TRUE
+001410     ELSE
+001412         DISPLAY ERASE
+001414         DISPLAY "CONDHIST - HISTORY LOOKUP BY RUN DATE"
+001416             LINE 1 COL 1
+001418         MOVE ZERO TO WS-LINE-ON-PAGE
+001420     END-IF.
+001422 4500-EXIT.
+001424     EXIT.
+001426*
+001430************************************************************
+001440*    8000-TERMINATE                                         *
+001450************************************************************
+001460 8000-TERMINATE.
+001465     IF WS-HIST-STATUS NOT = "35"
+001470         CLOSE CMPRHIST
+001475     END-IF.
+001480 8000-EXIT.
+001490     EXIT.
