@@ -0,0 +1,9 @@
+000010*
+000020************************************************************
+000030*    CMPTRAN - BATCH TRANSACTION RECORD (CMPRTRAN FILE).     *
+000040*    ONE COMPARISON SET PER RECORD.  CMPT-COUNT SAYS HOW     *
+000050*    MANY OF THE 10 VALUE SLOTS ARE ACTUALLY IN USE.         *
+000060************************************************************
+000070 01  CMPT-TRANSACTION-RECORD.
+000080     05  CMPT-COUNT              PIC 9(02).
+000090     05  CMPT-VALUE OCCURS 10 TIMES PIC 9(03).
