@@ -0,0 +1,10 @@
+000010*
+000020************************************************************
+000030*    CMPXTR - FIXED-FORMAT EXTRACT RECORD FOR THE DOWNSTREAM *
+000040*    REPORTING JOB.  ONE RECORD PER COMPARISON.  UNUSED      *
+000050*    VALUE SLOTS (BEYOND CMPX-VALUE-COUNT) ARE ZERO-FILLED.  *
+000060************************************************************
+000070 01  CMPX-EXTRACT-RECORD.
+000080     05  CMPX-VALUE-COUNT        PIC 9(02).
+000090     05  CMPX-VALUE OCCURS 10 TIMES PIC 9(03).
+000100     05  CMPX-WINNER-VALUE       PIC 9(03).
