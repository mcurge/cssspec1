@@ -0,0 +1,12 @@
+000010*
+000020************************************************************
+000030*    CMPCHKP - CHECKPOINT RECORD FOR THE BATCH COMPARE       *
+000040*    DRIVER (CONDBAT).  HOLDS THE NUMBER OF THE LAST         *
+000050*    CMPRTRAN RECORD FULLY PROCESSED, SO A RERUN CAN SKIP    *
+000060*    PAST WORK ALREADY COMMITTED TO THE AUDIT/HISTORY/       *
+000070*    EXTRACT FILES.                                          *
+000080************************************************************
+000090 01  CMPK-CHECKPOINT-RECORD.
+000100     05  CMPK-LAST-RECORD-NBR    PIC 9(08).
+000110     05  CMPK-RUN-DATE           PIC 9(08).
+000120     05  CMPK-RUN-TIME           PIC 9(08).
