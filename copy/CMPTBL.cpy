@@ -0,0 +1,12 @@
+000010*
+000020************************************************************
+000030*    CMPTBL - N-WAY COMPARISON VALUE TABLE                 *
+000040*    SHARED BY CONDITIONALS, CONDBAT AND CONDCALC.         *
+000050*    CMP-COUNT DRIVES HOW MANY OF THE 10 SLOTS ARE IN USE  *
+000060*    FOR A GIVEN COMPARISON.                               *
+000070************************************************************
+000080 01  CMP-TABLE.
+000090     05  CMP-COUNT               PIC 9(02) COMP.
+000100     05  CMP-ENTRY OCCURS 10 TIMES
+000110                     INDEXED BY CMP-IDX.
+000120         10  CMP-VALUE           PIC 9(03).
