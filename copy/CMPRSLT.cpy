@@ -0,0 +1,16 @@
+000010*
+000020************************************************************
+000030*    CMPRSLT - RESULT OF AN N-WAY COMPARISON                *
+000040*    RETURNED BY CONDCALC.  CMP-WINNER-FLAG(N) IS 'Y' FOR   *
+000050*    EVERY ENTRY THAT MATCHES THE MAXIMUM VALUE - MORE THAN *
+000060*    ONE 'Y' MEANS A TIE.                                   *
+000070************************************************************
+000080 01  CMP-RESULT.
+000090     05  CMP-MAX-VALUE           PIC 9(03).
+000100     05  CMP-MIN-VALUE           PIC 9(03).
+000110     05  CMP-WINNER-COUNT        PIC 9(02) COMP.
+000120     05  CMP-TIE-SWITCH          PIC X(01).
+000130         88  CMP-IS-TIE                  VALUE 'Y'.
+000140         88  CMP-NOT-TIE                 VALUE 'N'.
+000150     05  CMP-WINNER-FLAG OCCURS 10 TIMES PIC X(01).
+000160         88  CMP-IS-WINNER               VALUE 'Y'.
