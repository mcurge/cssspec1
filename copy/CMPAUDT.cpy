@@ -0,0 +1,30 @@
+000010*
+000020************************************************************
+000030*    CMPAUDT - COMPARISON AUDIT / HISTORY RECORD             *
+000040*    LAID OUT ONCE AND SHARED BY THE CMPRAUDT SEQUENTIAL     *
+000050*    AUDIT LOG AND THE CMPRHIST FILE (KEYED BY RUN DATE).    *
+000060*    REC-TYPE 'C' IS A COMPLETED COMPARISON, 'R' IS A        *
+000070*    VALIDATION REJECT LOGGED FOR THE DAILY TALLY.           *
+000075*    CMPR-AUD-SEQ-NBR IS THE RECORD KEY FOR CMPRHIST - A      *
+000076*    RUN DATE IS NOT UNIQUE (MANY COMPARISONS SHARE A DAY),   *
+000077*    SO THE DATE IS CARRIED AS AN ALTERNATE KEY INSTEAD AND   *
+000078*    THIS SEQUENCE NUMBER, ASSIGNED FROM CMPRHSEQ, IS THE     *
+000079*    ONE FIELD GUARANTEED NEVER TO REPEAT.                    *
+000080************************************************************
+000090 01  CMPR-AUDIT-RECORD.
+000095     05  CMPR-AUD-SEQ-NBR        PIC 9(08).
+000100     05  CMPR-AUD-RUN-DATE       PIC 9(08).
+000110     05  CMPR-AUD-RUN-TIME       PIC 9(08).
+000120     05  CMPR-AUD-USERID         PIC X(08).
+000130     05  CMPR-AUD-REC-TYPE       PIC X(01).
+000140         88  CMPR-AUD-COMPARE            VALUE 'C'.
+000150         88  CMPR-AUD-REJECT             VALUE 'R'.
+000160     05  CMPR-AUD-COUNT          PIC 9(02).
+000170     05  CMPR-AUD-VALUE OCCURS 10 TIMES PIC 9(03).
+000180     05  CMPR-AUD-MAX-VALUE      PIC 9(03).
+000190     05  CMPR-AUD-MIN-VALUE      PIC 9(03).
+000200     05  CMPR-AUD-TIE-SWITCH     PIC X(01).
+000210         88  CMPR-AUD-IS-TIE             VALUE 'Y'.
+000220         88  CMPR-AUD-NOT-TIE            VALUE 'N'.
+000230     05  CMPR-AUD-WINNER-POS OCCURS 10 TIMES PIC X(01).
+000240         88  CMPR-AUD-POS-WON                VALUE 'Y'.
