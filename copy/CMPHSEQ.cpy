@@ -0,0 +1,9 @@
+000010*
+000020************************************************************
+000030*    CMPHSEQ - LAST SEQUENCE NUMBER ASSIGNED TO A CMPRHIST    *
+000040*    RECORD.  READ ONCE AT PROGRAM START AND REWRITTEN AFTER  *
+000050*    EVERY CMPRHIST WRITE SO THE RECORD KEY NEVER REPEATS,    *
+000060*    EVEN ACROSS SEPARATE INTERACTIVE AND BATCH RUNS.         *
+000070************************************************************
+000080 01  CMPH-SEQUENCE-RECORD.
+000090     05  CMPH-LAST-SEQ-NBR       PIC 9(08).
