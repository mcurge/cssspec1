@@ -0,0 +1,156 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CONDVIEW.
+000030 AUTHOR.        D W SHEARER.
+000040 INSTALLATION.  MIS BATCH SUPPORT.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*
+000080************************************************************
+000090*    MODIFICATION HISTORY                                   *
+000100*    ------------------------------------------------------ *
+000110*    08/08/2026  DWS  ORIGINAL - SCROLLS THE CMPRAUDT LOG    *
+000120*                     TO THE SCREEN A PAGE AT A TIME SO AN   *
+000130*                     OPERATOR CAN REVIEW IT WITHOUT KNOWING *
+000140*                     WHERE THE FILE LIVES OR HOW IT IS LAID *
+000150*                     OUT.                                   *
+000160************************************************************
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SOURCE-COMPUTER.   IBM-370.
+000200 OBJECT-COMPUTER.   IBM-370.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT CMPRAUDT ASSIGN TO "CMPRAUDT"
+000240         ORGANIZATION IS LINE SEQUENTIAL
+000250         FILE STATUS IS WS-AUDT-STATUS.
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  CMPRAUDT
+000290     RECORDING MODE IS F.
+000300 COPY CMPAUDT.
+000310 WORKING-STORAGE SECTION.
+000320 01  WS-SWITCHES.
+000330     05  WS-AUDT-STATUS          PIC X(02) VALUE SPACES.
+000340     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+000350         88  WS-END-OF-AUDIT             VALUE 'Y'.
+000360 01  WS-COUNTERS.
+000370     05  WS-LINE-ON-PAGE         PIC 99 COMP VALUE ZERO.
+000380     05  WS-RECORDS-SHOWN        PIC 9(08) COMP VALUE ZERO.
+000390 01  WS-EDIT-FIELDS.
+000400     05  WS-TYPE-DISP            PIC X(08).
+000410     05  WS-COUNT-DISP           PIC Z9.
+000420     05  WS-VALUE-DISP           PIC ZZ9.
+000430     05  WS-DETAIL-LINE          PIC X(78).
+000440     05  WS-VALUE-IDX            PIC 99 COMP.
+000445     05  WS-DETAIL-POINTER       PIC 9(04) COMP.
+000450     05  WS-MORE-REPLY           PIC X(01).
+000460 PROCEDURE DIVISION.
+000470*
+000480************************************************************
+000490*    0000-MAINLINE                                          *
+000500************************************************************
+000510 0000-MAINLINE.
+000520     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000530     PERFORM 2000-READ-AUDIT THRU 2000-EXIT.
+000540     PERFORM 3000-SHOW-RECORD THRU 3000-EXIT
+000550         UNTIL WS-END-OF-AUDIT.
+000560     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000570     GOBACK.
+000580*
+000590************************************************************
+000600*    1000-INITIALIZE                                        *
+000610************************************************************
+000620 1000-INITIALIZE.
+000630     DISPLAY ERASE.
+000640     DISPLAY "CONDVIEW - AUDIT LOG VIEWER" LINE 1 COL 1.
+000650     OPEN INPUT CMPRAUDT.
+000660     IF WS-AUDT-STATUS = "35"
+000670         DISPLAY "NO AUDIT RECORDS FOUND" LINE 3 COL 1
+000680         SET WS-END-OF-AUDIT TO TRUE
+000690     END-IF.
+000700 1000-EXIT.
+000710     EXIT.
+000720*
+000730************************************************************
+000740*    2000-READ-AUDIT                                        *
+000750************************************************************
+000760 2000-READ-AUDIT.
+000770     IF NOT WS-END-OF-AUDIT
+000780         READ CMPRAUDT
+000790             AT END SET WS-END-OF-AUDIT TO TRUE
+000800         END-READ
+000810     END-IF.
+000820 2000-EXIT.
+000830     EXIT.
+000840*
+000850************************************************************
+000860*    3000-SHOW-RECORD - ONE DISPLAY LINE PER AUDIT RECORD,   *
+000870*    PAUSING EVERY 15 LINES SO THE SCREEN DOES NOT SCROLL    *
+000880*    PAST BEFORE IT CAN BE READ.                             *
+000890************************************************************
+000900 3000-SHOW-RECORD.
+000910     MOVE SPACES TO WS-DETAIL-LINE.
+000920     IF CMPR-AUD-COMPARE
+000930         MOVE "COMPARE " TO WS-TYPE-DISP
+000940     ELSE
+000950         MOVE "REJECT  " TO WS-TYPE-DISP
+000960     END-IF.
+000970     MOVE CMPR-AUD-COUNT TO WS-COUNT-DISP.
+000971     MOVE 1 TO WS-DETAIL-POINTER.
+000980     STRING CMPR-AUD-RUN-DATE DELIMITED BY SIZE
+000990         " " DELIMITED BY SIZE
+001000         CMPR-AUD-RUN-TIME DELIMITED BY SIZE
+001010         " " DELIMITED BY SIZE
+001020         CMPR-AUD-USERID DELIMITED BY SIZE
+001030         " " DELIMITED BY SIZE
+001040         WS-TYPE-DISP DELIMITED BY SIZE
+001050         " CNT:" DELIMITED BY SIZE
+001060         WS-COUNT-DISP DELIMITED BY SIZE
+001070         INTO WS-DETAIL-LINE
+001071         WITH POINTER WS-DETAIL-POINTER.
+001080     IF CMPR-AUD-COMPARE
+001090         MOVE CMPR-AUD-MAX-VALUE TO WS-VALUE-DISP
+001100         STRING " MAX:" DELIMITED BY SIZE
+001120             WS-VALUE-DISP DELIMITED BY SIZE
+001130             INTO WS-DETAIL-LINE
+001131             WITH POINTER WS-DETAIL-POINTER
+001140         IF CMPR-AUD-IS-TIE
+001150             STRING " *TIE*" DELIMITED BY SIZE
+001170                 INTO WS-DETAIL-LINE
+001171                 WITH POINTER WS-DETAIL-POINTER
+001180         END-IF
+001190     END-IF.
+001200     ADD 1 TO WS-LINE-ON-PAGE.
+001210     ADD 1 TO WS-RECORDS-SHOWN.
+001220     DISPLAY WS-DETAIL-LINE LINE (WS-LINE-ON-PAGE + 2) COL 1.
+001230     IF WS-LINE-ON-PAGE > 14
+001240         PERFORM 3500-PAGE-BREAK THRU 3500-EXIT
+001250     END-IF.
+001260     PERFORM 2000-READ-AUDIT THRU 2000-EXIT.
+001270 3000-EXIT.
+001280     EXIT.
+001290*
+001300 3500-PAGE-BREAK.
+001310     DISPLAY "MORE (Y/N)?" LINE 20 COL 1.
+001320     ACCEPT WS-MORE-REPLY LINE 20 COL 13.
+001330     IF WS-MORE-REPLY NOT = 'Y' AND WS-MORE-REPLY NOT = 'y'
+001340         SET WS-END-OF-AUDIT TO TRUE
+001350     ELSE
+001360         DISPLAY ERASE
+001370         DISPLAY "CONDVIEW - AUDIT LOG VIEWER" LINE 1 COL 1
+001380         MOVE ZERO TO WS-LINE-ON-PAGE
+001390     END-IF.
+001400 3500-EXIT.
+001410     EXIT.
+001420*
+001430************************************************************
+001440*    8000-TERMINATE                                         *
+001450************************************************************
+001460 8000-TERMINATE.
+001470     IF WS-AUDT-STATUS NOT = "35"
+001480         CLOSE CMPRAUDT
+001490     END-IF.
+001500     DISPLAY "END OF AUDIT LOG - RECORDS SHOWN:" LINE 19 COL 1.
+001510     DISPLAY WS-RECORDS-SHOWN LINE 19 COL 35.
+001520 8000-EXIT.
+001530     EXIT.
