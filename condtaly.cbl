@@ -0,0 +1,197 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CONDTALY.
+000030 AUTHOR.        D W SHEARER.
+000040 INSTALLATION.  MIS BATCH SUPPORT.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*
+000080************************************************************
+000090*    MODIFICATION HISTORY                                   *
+000100*    ------------------------------------------------------ *
+000110*    08/08/2026  DWS  ORIGINAL - READS TODAY'S CMPRAUDT      *
+000120*                     RECORDS AND TALLIES, BY POSITION, HOW  *
+000130*                     MANY TIMES EACH VALUE IN A COMPARISON  *
+000140*                     SET CAME OUT LARGEST, PLUS TIE AND     *
+000150*                     VALIDATION-REJECT COUNTS, SO A FEED    *
+000160*                     THAT SYSTEMATICALLY OVERSTATES ITS     *
+000170*                     VALUE SHOWS UP AS A SKEWED POSITION    *
+000180*                     COUNT INSTEAD OF GOING UNNOTICED.      *
+000190************************************************************
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER.   IBM-370.
+000230 OBJECT-COMPUTER.   IBM-370.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT CMPRAUDT ASSIGN TO "CMPRAUDT"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS WS-AUDT-STATUS.
+000290     SELECT CMPRTALY ASSIGN TO "CMPRTALY"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-TALY-STATUS.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  CMPRAUDT
+000350     RECORDING MODE IS F.
+000360 COPY CMPAUDT.
+000370 FD  CMPRTALY
+000380     RECORDING MODE IS F.
+000390 01  TALY-PRINT-LINE             PIC X(80).
+000400 WORKING-STORAGE SECTION.
+000410 01  WS-SWITCHES.
+000420     05  WS-AUDT-STATUS          PIC X(02) VALUE SPACES.
+000430     05  WS-TALY-STATUS          PIC X(02) VALUE SPACES.
+000440     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+000450         88  WS-END-OF-AUDIT             VALUE 'Y'.
+000460 01  WS-DATE-TIME.
+000470     05  WS-CURRENT-DATE         PIC 9(08).
+000480 01  WS-TALLY-COUNTERS.
+000490     05  WS-POSITION-WINS OCCURS 10 TIMES PIC 9(08) COMP.
+000500     05  WS-TIE-COUNT            PIC 9(08) COMP VALUE ZERO.
+000510     05  WS-REJECT-COUNT         PIC 9(08) COMP VALUE ZERO.
+000520     05  WS-COMPARE-COUNT        PIC 9(08) COMP VALUE ZERO.
+000530     05  WS-RECORD-COUNT         PIC 9(08) COMP VALUE ZERO.
+000540 01  WS-EDIT-FIELDS.
+000550     05  WS-POSITION-DISP        PIC Z9.
+000560     05  WS-COUNT-DISP           PIC ZZZZZZZ9.
+000570 01  WS-IDX                     PIC 99 COMP.
+000580*
+000590 PROCEDURE DIVISION.
+000600*
+000610************************************************************
+000620*    0000-MAINLINE                                          *
+000630************************************************************
+000640 0000-MAINLINE.
+000650     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000660     PERFORM 2000-READ-AUDIT THRU 2000-EXIT.
+000670     PERFORM 3000-TALLY-AUDIT THRU 3000-EXIT
+000680         UNTIL WS-END-OF-AUDIT.
+000690     PERFORM 6000-PRINT-REPORT THRU 6000-EXIT.
+000700     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000710     GOBACK.
+000720*
+000730************************************************************
+000740*    1000-INITIALIZE                                        *
+000750************************************************************
+000760 1000-INITIALIZE.
+000770     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+000780     PERFORM 1100-CLEAR-COUNTER THRU 1100-EXIT
+000790         VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10.
+000800     OPEN INPUT CMPRAUDT.
+000801     IF WS-AUDT-STATUS = "35"
+000802         SET WS-END-OF-AUDIT TO TRUE
+000803     END-IF.
+000810     OPEN OUTPUT CMPRTALY.
+000820 1000-EXIT.
+000830     EXIT.
+000840*
+000850 1100-CLEAR-COUNTER.
+000860     MOVE ZERO TO WS-POSITION-WINS(WS-IDX).
+000870 1100-EXIT.
+000880     EXIT.
+000890*
+000900************************************************************
+000910*    2000-READ-AUDIT                                        *
+000920************************************************************
+000930 2000-READ-AUDIT.
+000931     IF NOT WS-END-OF-AUDIT
+000940         READ CMPRAUDT
+000950             AT END SET WS-END-OF-AUDIT TO TRUE
+000960         END-READ
+000961     END-IF.
+000970 2000-EXIT.
+000980     EXIT.
+000990*
+001000************************************************************
+001010*    3000-TALLY-AUDIT - ONLY TODAY'S RECORDS COUNT TOWARD    *
+001020*    THE DAILY TALLY.                                       *
+001030************************************************************
+001040 3000-TALLY-AUDIT.
+001050     IF CMPR-AUD-RUN-DATE = WS-CURRENT-DATE
+001060         ADD 1 TO WS-RECORD-COUNT
+001070         IF CMPR-AUD-REJECT
+001080             ADD 1 TO WS-REJECT-COUNT
+001090         ELSE
+001100             ADD 1 TO WS-COMPARE-COUNT
+001110             IF CMPR-AUD-IS-TIE
+001120                 ADD 1 TO WS-TIE-COUNT
+001130             END-IF
+001140             PERFORM 3100-TALLY-ONE-POSITION THRU 3100-EXIT
+001150                 VARYING WS-IDX FROM 1 BY 1
+001160                 UNTIL WS-IDX > CMPR-AUD-COUNT
+001170         END-IF
+001180     END-IF.
+001190     PERFORM 2000-READ-AUDIT THRU 2000-EXIT.
+001200 3000-EXIT.
+001210     EXIT.
+001220*
+001230 3100-TALLY-ONE-POSITION.
+001240     IF CMPR-AUD-POS-WON(WS-IDX)
+001250         ADD 1 TO WS-POSITION-WINS(WS-IDX)
+001260     END-IF.
+001270 3100-EXIT.
+001280     EXIT.
+001290*
+001300************************************************************
+001310*    6000-PRINT-REPORT - ONE LINE PER POSITION PLUS TIE AND  *
+001320*    REJECT TOTALS, WRITTEN TO CMPRTALY.                     *
+001330************************************************************
+001340 6000-PRINT-REPORT.
+001350     MOVE SPACES TO TALY-PRINT-LINE.
+001360     STRING "CONDTALY - DAILY COMPARISON TALLY FOR "
+001370         DELIMITED BY SIZE
+001380         WS-CURRENT-DATE DELIMITED BY SIZE
+001390         INTO TALY-PRINT-LINE.
+001400     WRITE TALY-PRINT-LINE.
+001410     MOVE SPACES TO TALY-PRINT-LINE.
+001420     WRITE TALY-PRINT-LINE.
+001430     PERFORM 6100-PRINT-ONE-POSITION THRU 6100-EXIT
+001440         VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10.
+001450     MOVE SPACES TO TALY-PRINT-LINE.
+001460     WRITE TALY-PRINT-LINE.
+001470     MOVE WS-COMPARE-COUNT TO WS-COUNT-DISP.
+001480     MOVE SPACES TO TALY-PRINT-LINE.
+001490     STRING "TOTAL COMPARISONS RUN     : " DELIMITED BY SIZE
+001500         WS-COUNT-DISP DELIMITED BY SIZE
+001510         INTO TALY-PRINT-LINE.
+001520     WRITE TALY-PRINT-LINE.
+001530     MOVE WS-TIE-COUNT TO WS-COUNT-DISP.
+001540     MOVE SPACES TO TALY-PRINT-LINE.
+001550     STRING "TOTAL TIES                : " DELIMITED BY SIZE
+001560         WS-COUNT-DISP DELIMITED BY SIZE
+001570         INTO TALY-PRINT-LINE.
+001580     WRITE TALY-PRINT-LINE.
+001590     MOVE WS-REJECT-COUNT TO WS-COUNT-DISP.
+001600     MOVE SPACES TO TALY-PRINT-LINE.
+001610     STRING "TOTAL VALIDATION REJECTS  : " DELIMITED BY SIZE
+001620         WS-COUNT-DISP DELIMITED BY SIZE
+001630         INTO TALY-PRINT-LINE.
+001640     WRITE TALY-PRINT-LINE.
+001650 6000-EXIT.
+001660     EXIT.
+001670*
+001680 6100-PRINT-ONE-POSITION.
+001690     IF WS-POSITION-WINS(WS-IDX) > 0
+001700         MOVE WS-IDX TO WS-POSITION-DISP
+001710         MOVE WS-POSITION-WINS(WS-IDX) TO WS-COUNT-DISP
+001720         MOVE SPACES TO TALY-PRINT-LINE
+001730         STRING "POSITION " DELIMITED BY SIZE
+001740             WS-POSITION-DISP DELIMITED BY SIZE
+001750             " WON              : " DELIMITED BY SIZE
+001760             WS-COUNT-DISP DELIMITED BY SIZE
+001770             INTO TALY-PRINT-LINE
+001780         WRITE TALY-PRINT-LINE
+001790     END-IF.
+001800 6100-EXIT.
+001810     EXIT.
+001820*
+001830************************************************************
+001840*    8000-TERMINATE                                         *
+001850************************************************************
+001860 8000-TERMINATE.
+001861     IF WS-AUDT-STATUS NOT = "35"
+001870         CLOSE CMPRAUDT
+001871     END-IF.
+001880     CLOSE CMPRTALY.
+001890 8000-EXIT.
+001900     EXIT.
