@@ -0,0 +1,103 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CONDCALC.
+000030 AUTHOR.        D W SHEARER.
+000040 INSTALLATION.  MIS BATCH SUPPORT.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*
+000080************************************************************
+000090*    MODIFICATION HISTORY                                   *
+000100*    ------------------------------------------------------ *
+000110*    08/08/2026  DWS  ORIGINAL - PULLED THE LARGEST-OF-N      *
+000120*                     LOGIC OUT OF CONDITIONALS SO THE SAME  *
+000130*                     COMPARE ENGINE CAN BE CALLED BY BOTH   *
+000140*                     THE INTERACTIVE PROGRAM AND THE BATCH  *
+000150*                     DRIVER.  ALSO REPORTS THE MINIMUM AND  *
+000160*                     FLAGS TIES ON THE MAXIMUM.             *
+000170************************************************************
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER.   IBM-370.
+000210 OBJECT-COMPUTER.   IBM-370.
+000220 DATA DIVISION.
+000230 WORKING-STORAGE SECTION.
+000240 01  FILLER.
+000250     05  WS-PROGRAM-ID           PIC X(08) VALUE 'CONDCALC'.
+000260 LINKAGE SECTION.
+000270 COPY CMPTBL.
+000280 COPY CMPRSLT.
+000290*
+000300 PROCEDURE DIVISION USING CMP-TABLE CMP-RESULT.
+000310*
+000320************************************************************
+000330*    0000-MAINLINE                                          *
+000340************************************************************
+000350 0000-MAINLINE.
+000360     PERFORM 1000-INIT-RESULT THRU 1000-EXIT.
+000370     PERFORM 2000-FIND-MAX-MIN THRU 2000-EXIT.
+000380     PERFORM 3000-FLAG-WINNERS THRU 3000-EXIT.
+000390     GOBACK.
+000400*
+000410************************************************************
+000420*    1000-INIT-RESULT - CLEAR THE RESULT AREA               *
+000430************************************************************
+000440 1000-INIT-RESULT.
+000450     MOVE ZERO TO CMP-MAX-VALUE.
+000460     MOVE ZERO TO CMP-MIN-VALUE.
+000470     MOVE ZERO TO CMP-WINNER-COUNT.
+000480     SET CMP-NOT-TIE TO TRUE.
+000490     PERFORM 1100-CLEAR-FLAG THRU 1100-EXIT
+000500         VARYING CMP-IDX FROM 1 BY 1 UNTIL CMP-IDX > 10.
+000510 1000-EXIT.
+000520     EXIT.
+000530*
+000540 1100-CLEAR-FLAG.
+000550     MOVE 'N' TO CMP-WINNER-FLAG(CMP-IDX).
+000560 1100-EXIT.
+000570     EXIT.
+000580*
+000590************************************************************
+000600*    2000-FIND-MAX-MIN - SINGLE PASS FOR HIGH AND LOW        *
+000610************************************************************
+000620 2000-FIND-MAX-MIN.
+000630     MOVE CMP-VALUE(1) TO CMP-MAX-VALUE.
+000640     MOVE CMP-VALUE(1) TO CMP-MIN-VALUE.
+000650     PERFORM 2100-COMPARE-ONE THRU 2100-EXIT
+000660         VARYING CMP-IDX FROM 2 BY 1 UNTIL CMP-IDX > CMP-COUNT.
+000670 2000-EXIT.
+000680     EXIT.
+000690*
+000700 2100-COMPARE-ONE.
+000710     IF CMP-VALUE(CMP-IDX) > CMP-MAX-VALUE
+000720         MOVE CMP-VALUE(CMP-IDX) TO CMP-MAX-VALUE
+000730     END-IF.
+000740     IF CMP-VALUE(CMP-IDX) < CMP-MIN-VALUE
+000750         MOVE CMP-VALUE(CMP-IDX) TO CMP-MIN-VALUE
+000760     END-IF.
+000770 2100-EXIT.
+000780     EXIT.
+000790*
+000800************************************************************
+000810*    3000-FLAG-WINNERS - MARK EVERY ENTRY THAT MATCHES THE   *
+000820*    MAXIMUM.  MORE THAN ONE WINNER MEANS A TIE.             *
+000830************************************************************
+000840 3000-FLAG-WINNERS.
+000850     PERFORM 3100-FLAG-ONE THRU 3100-EXIT
+000860         VARYING CMP-IDX FROM 1 BY 1 UNTIL CMP-IDX > CMP-COUNT.
+000870     IF CMP-WINNER-COUNT > 1
+000880         SET CMP-IS-TIE TO TRUE
+000890     ELSE
+000900         SET CMP-NOT-TIE TO TRUE
+000910     END-IF.
+000920 3000-EXIT.
+000930     EXIT.
+000940*
+000950 3100-FLAG-ONE.
+000960     IF CMP-VALUE(CMP-IDX) = CMP-MAX-VALUE
+000970         MOVE 'Y' TO CMP-WINNER-FLAG(CMP-IDX)
+000980         ADD 1 TO CMP-WINNER-COUNT
+000990     ELSE
+001000         MOVE 'N' TO CMP-WINNER-FLAG(CMP-IDX)
+001010     END-IF.
+001020 3100-EXIT.
+001030     EXIT.
