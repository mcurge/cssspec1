@@ -0,0 +1,451 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CONDBAT.
+000030 AUTHOR.        D W SHEARER.
+000040 INSTALLATION.  MIS BATCH SUPPORT.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*
+000080************************************************************
+000090*    MODIFICATION HISTORY                                   *
+000100*    ------------------------------------------------------ *
+000110*    08/08/2026  DWS  ORIGINAL - BATCH DRIVER THAT READS A   *
+000120*                     TRANSACTION FILE OF COMPARISON SETS    *
+000130*                     (CMPRTRAN) AND RUNS EACH ONE THROUGH   *
+000140*                     THE SAME CONDCALC COMPARE ENGINE USED  *
+000150*                     BY THE INTERACTIVE PROGRAM, WRITING    *
+000160*                     ONE RESULT LINE PER RECORD RATHER THAN *
+000170*                     BLOCKING ON A TERMINAL ACCEPT.  ALSO   *
+000180*                     LOGS TO CMPRAUDT/CMPRHIST, WRITES A    *
+000190*                     FIXED-FORMAT CMPRXTR EXTRACT FOR THE   *
+000200*                     DOWNSTREAM REPORTING JOB, AND WRITES A *
+000210*                     CMPRCHKP CHECKPOINT EVERY 100 RECORDS  *
+000220*                     SO A RERUN AFTER AN ABEND CAN RESTART  *
+000230*                     PAST WORK ALREADY COMMITTED INSTEAD OF *
+000240*                     REPROCESSING THE WHOLE FILE.           *
+000250************************************************************
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER.   IBM-370.
+000290 OBJECT-COMPUTER.   IBM-370.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT CMPRTRAN ASSIGN TO "CMPRTRAN"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-TRAN-STATUS.
+000350     SELECT CMPRAUDT ASSIGN TO "CMPRAUDT"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-AUDT-STATUS.
+000380     SELECT CMPRHIST ASSIGN TO "CMPRHIST"
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS DYNAMIC
+000401         RECORD KEY IS CMPR-AUD-SEQ-NBR OF CMPR-HIST-RECORD
+000402         ALTERNATE RECORD KEY IS CMPR-AUD-RUN-DATE
+000403             OF CMPR-HIST-RECORD
+000420             WITH DUPLICATES
+000430         FILE STATUS IS WS-HIST-STATUS.
+000431     SELECT CMPRHSEQ ASSIGN TO "CMPRHSEQ"
+000432         ORGANIZATION IS LINE SEQUENTIAL
+000433         FILE STATUS IS WS-HSEQ-STATUS.
+000440     SELECT CMPRXTR ASSIGN TO "CMPRXTR"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-XTR-STATUS.
+000470     SELECT CMPRCHKP ASSIGN TO "CMPRCHKP"
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS WS-CHKP-STATUS.
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  CMPRTRAN
+000530     RECORDING MODE IS F.
+000540 COPY CMPTRAN.
+000550 FD  CMPRAUDT
+000560     RECORDING MODE IS F.
+000570 COPY CMPAUDT.
+000580 FD  CMPRHIST
+000590     RECORDING MODE IS F.
+000600 COPY CMPAUDT REPLACING CMPR-AUDIT-RECORD BY CMPR-HIST-RECORD.
+000601 FD  CMPRHSEQ
+000602     RECORDING MODE IS F.
+000603 COPY CMPHSEQ.
+000610 FD  CMPRXTR
+000620     RECORDING MODE IS F.
+000630 COPY CMPXTR.
+000640 FD  CMPRCHKP
+000650     RECORDING MODE IS F.
+000660 COPY CMPCHKP.
+000670 WORKING-STORAGE SECTION.
+000680 01  WS-SWITCHES.
+000690     05  WS-TRAN-STATUS          PIC X(02) VALUE SPACES.
+000700     05  WS-AUDT-STATUS          PIC X(02) VALUE SPACES.
+000710     05  WS-HIST-STATUS          PIC X(02) VALUE SPACES.
+000711     05  WS-HSEQ-STATUS          PIC X(02) VALUE SPACES.
+000720     05  WS-XTR-STATUS           PIC X(02) VALUE SPACES.
+000730     05  WS-CHKP-STATUS          PIC X(02) VALUE SPACES.
+000740     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+000750         88  WS-END-OF-TRAN              VALUE 'Y'.
+000760     05  WS-REJECT-SWITCH        PIC X(01) VALUE 'N'.
+000770         88  WS-RECORD-REJECTED          VALUE 'Y'.
+000780         88  WS-RECORD-ACCEPTED          VALUE 'N'.
+000790     05  WS-CHECKPOINT-FOUND     PIC X(01) VALUE 'N'.
+000800         88  WS-RESTARTING               VALUE 'Y'.
+000801     05  WS-TRAN-FOUND-SWITCH    PIC X(01) VALUE 'Y'.
+000802         88  WS-TRAN-NOT-FOUND           VALUE 'N'.
+000810 01  WS-COUNTERS.
+000820     05  WS-RECORD-NBR           PIC 9(08) VALUE ZERO.
+000830     05  WS-RESTART-FROM         PIC 9(08) VALUE ZERO.
+000840     05  WS-COMPARE-COUNT        PIC 9(08) VALUE ZERO.
+000850     05  WS-REJECT-COUNT         PIC 9(08) VALUE ZERO.
+000860     05  WS-CHECKPOINT-EVERY     PIC 9(04) VALUE 100.
+000862     05  WS-CHECKPOINT-QUOT      PIC 9(08).
+000864     05  WS-CHECKPOINT-REM       PIC 9(04).
+000866     05  WS-NEXT-SEQ-NBR         PIC 9(08) VALUE ZERO.
+000870 01  WS-DATE-TIME.
+000880     05  WS-CURRENT-DATE         PIC 9(08).
+000890     05  WS-CURRENT-TIME         PIC 9(08).
+000900     05  WS-USERID               PIC X(08).
+000910 COPY CMPTBL.
+000920 COPY CMPRSLT.
+000930*
+000940 PROCEDURE DIVISION.
+000950*
+000960************************************************************
+000970*    0000-MAINLINE                                          *
+000980************************************************************
+000990 0000-MAINLINE.
+001000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001005     IF WS-TRAN-NOT-FOUND
+001006         GOBACK
+001007     END-IF.
+001010     PERFORM 2000-PROCESS-TRAN THRU 2000-EXIT
+001020         UNTIL WS-END-OF-TRAN.
+001030     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001040     GOBACK.
+001050*
+001060************************************************************
+001070*    1000-INITIALIZE - OPEN FILES, ESTABLISH THE RUN DATE/   *
+001080*    TIME/USERID FOR THE AUDIT TRAIL, AND READ ANY EXISTING  *
+001090*    CHECKPOINT SO A RERUN SKIPS PAST WORK ALREADY DONE.     *
+001100************************************************************
+001110 1000-INITIALIZE.
+001120     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001130     ACCEPT WS-CURRENT-TIME FROM TIME.
+001140     ACCEPT WS-USERID FROM ENVIRONMENT "USER".
+001150     IF WS-USERID = SPACES
+001160         MOVE "UNKNOWN " TO WS-USERID
+001170     END-IF.
+001180     PERFORM 1900-READ-CHECKPOINT THRU 1900-EXIT.
+001190     OPEN INPUT CMPRTRAN.
+001191     IF WS-TRAN-STATUS = "35"
+001192         DISPLAY "CONDBAT - CMPRTRAN NOT FOUND - RUN ABANDONED"
+001193         SET WS-END-OF-TRAN TO TRUE
+001194         SET WS-TRAN-NOT-FOUND TO TRUE
+001195     ELSE
+001200         OPEN EXTEND CMPRAUDT
+001210         IF WS-AUDT-STATUS = "35"
+001220             OPEN OUTPUT CMPRAUDT
+001230         END-IF
+001240         OPEN I-O CMPRHIST
+001250         IF WS-HIST-STATUS = "35"
+001260             OPEN OUTPUT CMPRHIST
+001270             CLOSE CMPRHIST
+001280             OPEN I-O CMPRHIST
+001290         END-IF
+001300         OPEN EXTEND CMPRXTR
+001310         IF WS-XTR-STATUS = "35"
+001320             OPEN OUTPUT CMPRXTR
+001330         END-IF
+001335         PERFORM 1970-READ-HIST-SEQ THRU 1970-EXIT
+001340         PERFORM 1950-SKIP-TO-RESTART THRU 1950-EXIT
+001350         PERFORM 1990-READ-TRAN THRU 1990-EXIT
+001355     END-IF.
+001360 1000-EXIT.
+001370     EXIT.
+001380*
+001390 1900-READ-CHECKPOINT.
+001400     MOVE ZERO TO WS-RESTART-FROM.
+001410     OPEN INPUT CMPRCHKP.
+001420     IF WS-CHKP-STATUS = "00"
+001430         READ CMPRCHKP INTO CMPK-CHECKPOINT-RECORD
+001440             AT END MOVE SPACES TO WS-CHECKPOINT-FOUND
+001450         END-READ
+001460         IF WS-CHKP-STATUS = "00"
+001470             MOVE CMPK-LAST-RECORD-NBR TO WS-RESTART-FROM
+001480             SET WS-RESTARTING TO TRUE
+001490         END-IF
+001500         CLOSE CMPRCHKP
+001510     END-IF.
+001520 1900-EXIT.
+001530     EXIT.
+001540*
+001550 1950-SKIP-TO-RESTART.
+001560     PERFORM 1960-SKIP-ONE-RECORD THRU 1960-EXIT
+001570         VARYING WS-RECORD-NBR FROM 1 BY 1
+001580         UNTIL WS-RECORD-NBR > WS-RESTART-FROM
+001590         OR WS-END-OF-TRAN.
+001600     MOVE WS-RESTART-FROM TO WS-RECORD-NBR.
+001610 1950-EXIT.
+001620     EXIT.
+001630*
+001640 1960-SKIP-ONE-RECORD.
+001650     READ CMPRTRAN
+001660         AT END SET WS-END-OF-TRAN TO TRUE
+001670     END-READ.
+001680 1960-EXIT.
+001690     EXIT.
+001700*
+001701************************************************************
+001702*    1970-READ-HIST-SEQ - PICK UP WHERE THE LAST CMPRHIST    *
+001703*    RECORD (INTERACTIVE OR BATCH) LEFT OFF.                 *
+001704************************************************************
+001705 1970-READ-HIST-SEQ.
+001706     MOVE ZERO TO WS-NEXT-SEQ-NBR.
+001707     OPEN INPUT CMPRHSEQ.
+001708     IF WS-HSEQ-STATUS = "00"
+001709         READ CMPRHSEQ INTO CMPH-SEQUENCE-RECORD
+001710             AT END CONTINUE
+001711         END-READ
+001712         MOVE CMPH-LAST-SEQ-NBR TO WS-NEXT-SEQ-NBR
+001713         CLOSE CMPRHSEQ
+001714     END-IF.
+001715 1970-EXIT.
+001716     EXIT.
+001717*
+001718 1990-READ-TRAN.
+001720     IF NOT WS-END-OF-TRAN
+001730         READ CMPRTRAN
+001740             AT END SET WS-END-OF-TRAN TO TRUE
+001750         END-READ
+001760         IF NOT WS-END-OF-TRAN
+001770             ADD 1 TO WS-RECORD-NBR
+001780         END-IF
+001790     END-IF.
+001800 1990-EXIT.
+001810     EXIT.
+001820*
+001830************************************************************
+001840*    2000-PROCESS-TRAN - VALIDATE, COMPARE, LOG, EXTRACT AND *
+001850*    CHECKPOINT ONE TRANSACTION RECORD, THEN READ THE NEXT.  *
+001860************************************************************
+001870 2000-PROCESS-TRAN.
+001880     PERFORM 2100-VALIDATE-TRAN THRU 2100-EXIT.
+001890     IF WS-RECORD-REJECTED
+001900         ADD 1 TO WS-REJECT-COUNT
+001910         PERFORM 2900-WRITE-REJECT-AUDIT THRU 2900-EXIT
+001920     ELSE
+001930         MOVE CMPT-COUNT TO CMP-COUNT
+001940         PERFORM 2200-COPY-TRAN-VALUES THRU 2200-EXIT
+001950             VARYING CMP-IDX FROM 1 BY 1 UNTIL CMP-IDX > CMP-COUNT
+001960         CALL "CONDCALC" USING CMP-TABLE CMP-RESULT
+001970         ADD 1 TO WS-COMPARE-COUNT
+001980         PERFORM 7900-BUILD-AUDIT-RECORD THRU 7900-EXIT
+001990         WRITE CMPR-AUDIT-RECORD
+002000         MOVE CMPR-AUDIT-RECORD TO CMPR-HIST-RECORD
+002010         WRITE CMPR-HIST-RECORD
+002011             INVALID KEY
+002012                 DISPLAY "CONDBAT - CMPRHIST WRITE FAILED - "
+002013                     WS-HIST-STATUS
+002014         END-WRITE
+002020         PERFORM 7960-BUILD-EXTRACT-RECORD THRU 7960-EXIT
+002030         WRITE CMPX-EXTRACT-RECORD
+002040     END-IF.
+002050     DIVIDE WS-RECORD-NBR BY WS-CHECKPOINT-EVERY
+002052         GIVING WS-CHECKPOINT-QUOT
+002054         REMAINDER WS-CHECKPOINT-REM.
+002060     IF WS-CHECKPOINT-REM = ZERO
+002062         PERFORM 8500-WRITE-CHECKPOINT THRU 8500-EXIT
+002070     END-IF.
+002080     PERFORM 1990-READ-TRAN THRU 1990-EXIT.
+002090 2000-EXIT.
+002100     EXIT.
+002110*
+002120************************************************************
+002130*    2100-VALIDATE-TRAN - A TRANSACTION IS REJECTED IF THE   *
+002140*    VALUE COUNT ISN'T 1-10 OR ANY IN-USE VALUE IS NOT A     *
+002150*    VALID UNSIGNED 3-DIGIT NUMBER.                          *
+002160************************************************************
+002170 2100-VALIDATE-TRAN.
+002180     SET WS-RECORD-ACCEPTED TO TRUE.
+002181     IF CMPT-COUNT IS NOT NUMERIC
+002182         SET WS-RECORD-REJECTED TO TRUE
+002183     ELSE
+002190         IF CMPT-COUNT < 1 OR CMPT-COUNT > 10
+002200             SET WS-RECORD-REJECTED TO TRUE
+002210         ELSE
+002220             MOVE CMPT-COUNT TO CMP-COUNT
+002230             PERFORM 2150-VALIDATE-ONE-VALUE THRU 2150-EXIT
+002235                 VARYING CMP-IDX FROM 1 BY 1
+002240                     UNTIL CMP-IDX > CMP-COUNT
+002245         END-IF
+002250     END-IF.
+002260 2100-EXIT.
+002270     EXIT.
+002280*
+002290 2150-VALIDATE-ONE-VALUE.
+002300     IF CMPT-VALUE(CMP-IDX) IS NOT NUMERIC
+002310         SET WS-RECORD-REJECTED TO TRUE
+002320     END-IF.
+002330 2150-EXIT.
+002340     EXIT.
+002350*
+002360 2200-COPY-TRAN-VALUES.
+002370     MOVE CMPT-VALUE(CMP-IDX) TO CMP-VALUE(CMP-IDX).
+002380 2200-EXIT.
+002390     EXIT.
+002400*
+002410************************************************************
+002420*    2900-WRITE-REJECT-AUDIT - LOG A VALIDATION REJECT SO    *
+002430*    THE DAILY TALLY CAN COUNT IT.                           *
+002440************************************************************
+002450 2900-WRITE-REJECT-AUDIT.
+002460     INITIALIZE CMPR-AUDIT-RECORD.
+002465     PERFORM 7910-NEXT-HIST-SEQ THRU 7910-EXIT.
+002470     MOVE WS-CURRENT-DATE TO CMPR-AUD-RUN-DATE
+002480         OF CMPR-AUDIT-RECORD.
+002490     MOVE WS-CURRENT-TIME TO CMPR-AUD-RUN-TIME
+002500         OF CMPR-AUDIT-RECORD.
+002510     MOVE WS-USERID TO CMPR-AUD-USERID OF CMPR-AUDIT-RECORD.
+002520     SET CMPR-AUD-REJECT OF CMPR-AUDIT-RECORD TO TRUE.
+002530     MOVE CMPT-COUNT TO CMPR-AUD-COUNT OF CMPR-AUDIT-RECORD.
+002531     PERFORM 2950-COPY-ONE-RAW-VALUE THRU 2950-EXIT
+002532         VARYING CMP-IDX FROM 1 BY 1 UNTIL CMP-IDX > 10.
+002540     WRITE CMPR-AUDIT-RECORD.
+002550     MOVE CMPR-AUDIT-RECORD TO CMPR-HIST-RECORD.
+002560     WRITE CMPR-HIST-RECORD
+002561         INVALID KEY
+002562             DISPLAY "CONDBAT - CMPRHIST WRITE FAILED - "
+002563                 WS-HIST-STATUS
+002564     END-WRITE.
+002570 2900-EXIT.
+002580     EXIT.
+002581*
+002582************************************************************
+002583*    2950-COPY-ONE-RAW-VALUE - COPY THE RAW, UNVALIDATED     *
+002584*    TRANSACTION VALUES ONTO THE REJECT AUDIT RECORD SO AN   *
+002585*    OPERATOR CAN SEE WHAT INPUT TRIPPED THE REJECT.  ALL    *
+002586*    10 SLOTS ARE COPIED REGARDLESS OF CMPT-COUNT SINCE THE  *
+002587*    COUNT ITSELF MAY BE THE THING THAT FAILED VALIDATION.   *
+002588************************************************************
+002589 2950-COPY-ONE-RAW-VALUE.
+002590     MOVE CMPT-VALUE(CMP-IDX)
+002591         TO CMPR-AUD-VALUE OF CMPR-AUDIT-RECORD(CMP-IDX).
+002592 2950-EXIT.
+002593     EXIT.
+002594*
+002600************************************************************
+002610*    7900-BUILD-AUDIT-RECORD - SAME LAYOUT THE INTERACTIVE   *
+002620*    PROGRAM BUILDS, SO CMPRAUDT/CMPRHIST HOLD ONE CONSISTENT*
+002630*    RECORD SHAPE NO MATTER WHICH PROGRAM WROTE IT.          *
+002640************************************************************
+002650 7900-BUILD-AUDIT-RECORD.
+002660     INITIALIZE CMPR-AUDIT-RECORD.
+002665     PERFORM 7910-NEXT-HIST-SEQ THRU 7910-EXIT.
+002670     MOVE WS-CURRENT-DATE TO CMPR-AUD-RUN-DATE
+002680         OF CMPR-AUDIT-RECORD.
+002690     MOVE WS-CURRENT-TIME TO CMPR-AUD-RUN-TIME
+002700         OF CMPR-AUDIT-RECORD.
+002710     MOVE WS-USERID TO CMPR-AUD-USERID OF CMPR-AUDIT-RECORD.
+002720     SET CMPR-AUD-COMPARE OF CMPR-AUDIT-RECORD TO TRUE.
+002730     MOVE CMP-COUNT TO CMPR-AUD-COUNT OF CMPR-AUDIT-RECORD.
+002740     MOVE CMP-MAX-VALUE TO CMPR-AUD-MAX-VALUE
+002750         OF CMPR-AUDIT-RECORD.
+002760     MOVE CMP-MIN-VALUE TO CMPR-AUD-MIN-VALUE
+002770         OF CMPR-AUDIT-RECORD.
+002780     IF CMP-IS-TIE
+002790         SET CMPR-AUD-IS-TIE OF CMPR-AUDIT-RECORD TO TRUE
+002800     ELSE
+002810         SET CMPR-AUD-NOT-TIE OF CMPR-AUDIT-RECORD TO TRUE
+002820     END-IF.
+002830     PERFORM 7950-COPY-ONE-VALUE THRU 7950-EXIT
+002840         VARYING CMP-IDX FROM 1 BY 1 UNTIL CMP-IDX > 10.
+002850 7900-EXIT.
+002860     EXIT.
+002870*
+002880 7950-COPY-ONE-VALUE.
+002890     IF CMP-IDX <= CMP-COUNT
+002900         MOVE CMP-VALUE(CMP-IDX)
+002910             TO CMPR-AUD-VALUE OF CMPR-AUDIT-RECORD(CMP-IDX)
+002920         MOVE CMP-WINNER-FLAG(CMP-IDX)
+002930             TO CMPR-AUD-WINNER-POS
+002940             OF CMPR-AUDIT-RECORD(CMP-IDX)
+002950     ELSE
+002960         MOVE ZERO
+002970             TO CMPR-AUD-VALUE OF CMPR-AUDIT-RECORD(CMP-IDX)
+002980         MOVE 'N'
+002990             TO CMPR-AUD-WINNER-POS
+003000             OF CMPR-AUDIT-RECORD(CMP-IDX)
+003010     END-IF.
+003020 7950-EXIT.
+003030     EXIT.
+003040*
+003041************************************************************
+003042*    7910-NEXT-HIST-SEQ - HAND OUT THE NEXT CMPRHIST         *
+003043*    SEQUENCE NUMBER AND PERSIST IT BEFORE IT IS EVER USED   *
+003044*    AS A RECORD KEY.                                        *
+003045************************************************************
+003046 7910-NEXT-HIST-SEQ.
+003047     ADD 1 TO WS-NEXT-SEQ-NBR.
+003048     MOVE WS-NEXT-SEQ-NBR TO CMPH-LAST-SEQ-NBR.
+003049     OPEN OUTPUT CMPRHSEQ.
+003050     WRITE CMPH-SEQUENCE-RECORD.
+003051     CLOSE CMPRHSEQ.
+003052     MOVE WS-NEXT-SEQ-NBR TO CMPR-AUD-SEQ-NBR
+003053         OF CMPR-AUDIT-RECORD.
+003054 7910-EXIT.
+003055     EXIT.
+003056*
+003056************************************************************
+003060*    7960-BUILD-EXTRACT-RECORD - FIXED-FORMAT RECORD FOR THE *
+003070*    DOWNSTREAM REPORTING JOB - THE VALUES ENTERED PLUS THE  *
+003080*    WINNING VALUE.                                          *
+003090************************************************************
+003100 7960-BUILD-EXTRACT-RECORD.
+003110     INITIALIZE CMPX-EXTRACT-RECORD.
+003120     MOVE CMP-COUNT TO CMPX-VALUE-COUNT.
+003130     MOVE CMP-MAX-VALUE TO CMPX-WINNER-VALUE.
+003140     PERFORM 7970-COPY-ONE-XTR-VALUE THRU 7970-EXIT
+003150         VARYING CMP-IDX FROM 1 BY 1 UNTIL CMP-IDX > 10.
+003160 7960-EXIT.
+003170     EXIT.
+003180*
+003190 7970-COPY-ONE-XTR-VALUE.
+003200     IF CMP-IDX <= CMP-COUNT
+003210         MOVE CMP-VALUE(CMP-IDX) TO CMPX-VALUE(CMP-IDX)
+003220     ELSE
+003230         MOVE ZERO TO CMPX-VALUE(CMP-IDX)
+003240     END-IF.
+003250 7970-EXIT.
+003260     EXIT.
+003270*
+003280************************************************************
+003290*    8500-WRITE-CHECKPOINT - RECORD HOW FAR WE HAVE GOTTEN   *
+003300*    SO A RERUN AFTER AN ABEND CAN RESTART HERE RATHER THAN  *
+003310*    FROM RECORD ONE.                                        *
+003320************************************************************
+003330 8500-WRITE-CHECKPOINT.
+003340     MOVE WS-RECORD-NBR TO CMPK-LAST-RECORD-NBR.
+003350     MOVE WS-CURRENT-DATE TO CMPK-RUN-DATE.
+003360     MOVE WS-CURRENT-TIME TO CMPK-RUN-TIME.
+003370     OPEN OUTPUT CMPRCHKP.
+003380     WRITE CMPK-CHECKPOINT-RECORD.
+003390     CLOSE CMPRCHKP.
+003400 8500-EXIT.
+003410     EXIT.
+003420*
+003430************************************************************
+003440*    8000-TERMINATE - CLOSE FILES.  A CLEAN END OF FILE      *
+003450*    MEANS THE WHOLE INPUT IS DONE, SO THE CHECKPOINT IS     *
+003460*    RESET TO ZERO RATHER THAN LEFT POINTING PART-WAY IN,    *
+003470*    OTHERWISE THE NEXT RUN WOULD SKIP GOOD RECORDS.         *
+003480************************************************************
+003490 8000-TERMINATE.
+003500     MOVE ZERO TO WS-RECORD-NBR.
+003510     PERFORM 8500-WRITE-CHECKPOINT THRU 8500-EXIT.
+003520     CLOSE CMPRTRAN.
+003530     CLOSE CMPRAUDT.
+003540     CLOSE CMPRHIST.
+003550     CLOSE CMPRXTR.
+003560     DISPLAY "CONDBAT COMPLETE - COMPARED: " NO ADVANCING.
+003570     DISPLAY WS-COMPARE-COUNT NO ADVANCING.
+003580     DISPLAY "  REJECTED: " NO ADVANCING.
+003590     DISPLAY WS-REJECT-COUNT.
+003600 8000-EXIT.
+003610     EXIT.
