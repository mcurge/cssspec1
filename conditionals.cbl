@@ -0,0 +1,331 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CONDITIONALS.
+000030 AUTHOR.        D W SHEARER.
+000040 INSTALLATION.  MIS BATCH SUPPORT.
+000050 DATE-WRITTEN.  01/04/2019.
+000060 DATE-COMPILED.
+000070*
+000080************************************************************
+000090*    MODIFICATION HISTORY                                   *
+000100*    ------------------------------------------------------ *
+000110*    01/04/2019  DWS  ORIGINAL - LARGEST OF XNUM1/XNUM2/     *
+000120*                     XNUM3 ON THE 3270 SCREEN.              *
+000130*    08/08/2026  DWS  EXTENDED THE ENTRY SCREEN TO ACCEPT A  *
+000140*                     COUNT-DRIVEN LIST OF UP TO 10 VALUES   *
+000150*                     RATHER THAN A FIXED THREE, ADDED FIELD *
+000160*                     VALIDATION WITH RE-PROMPT, AND MOVED   *
+000170*                     THE ACTUAL COMPARE TO CONDCALC SO THE  *
+000180*                     BATCH DRIVER CAN SHARE IT.  ALSO NOW   *
+000190*                     DISPLAYS THE MINIMUM AND A TIE         *
+000200*                     INDICATOR, AND LOGS EVERY RUN TO THE   *
+000210*                     CMPRAUDT AUDIT FILE AND THE CMPRHIST   *
+000220*                     BY-DATE HISTORY FILE.                  *
+000230************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER.   IBM-370.
+000270 OBJECT-COMPUTER.   IBM-370.
+000280 SPECIAL-NAMES.
+000290     CONSOLE IS CONSOLE.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT CMPRAUDT ASSIGN TO "CMPRAUDT"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-AUDT-STATUS.
+000350     SELECT CMPRHIST ASSIGN TO "CMPRHIST"
+000360         ORGANIZATION IS INDEXED
+000370         ACCESS MODE IS DYNAMIC
+000380         RECORD KEY IS CMPR-AUD-SEQ-NBR OF CMPR-HIST-RECORD
+000385         ALTERNATE RECORD KEY IS CMPR-AUD-RUN-DATE
+000386             OF CMPR-HIST-RECORD
+000390             WITH DUPLICATES
+000400         FILE STATUS IS WS-HIST-STATUS.
+000402     SELECT CMPRHSEQ ASSIGN TO "CMPRHSEQ"
+000404         ORGANIZATION IS LINE SEQUENTIAL
+000406         FILE STATUS IS WS-HSEQ-STATUS.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  CMPRAUDT
+000440     RECORDING MODE IS F.
+000450 COPY CMPAUDT.
+000460 FD  CMPRHIST
+000470     RECORDING MODE IS F.
+000480 COPY CMPAUDT REPLACING CMPR-AUDIT-RECORD BY CMPR-HIST-RECORD.
+000482 FD  CMPRHSEQ
+000484     RECORDING MODE IS F.
+000486 COPY CMPHSEQ.
+000500 WORKING-STORAGE SECTION.
+000510 01  WS-SWITCHES.
+000520     05  WS-AUDT-STATUS          PIC X(02) VALUE SPACES.
+000530     05  WS-HIST-STATUS          PIC X(02) VALUE SPACES.
+000535     05  WS-HSEQ-STATUS          PIC X(02) VALUE SPACES.
+000540     05  WS-VALID-SWITCH         PIC X(01) VALUE 'N'.
+000550         88  WS-FIELD-VALID              VALUE 'Y'.
+000560         88  WS-FIELD-INVALID            VALUE 'N'.
+000590 01  WS-EDIT-FIELDS.
+000600     05  WS-COUNT-EDIT           PIC X(02).
+000605     05  WS-VALUE-EDIT           PIC X(03).
+000606     05  WS-IDX-DISP             PIC 99.
+000607     05  WS-COUNT-DISP           PIC 99.
+000620     05  WS-ERROR-MESSAGE        PIC X(40) VALUE SPACES.
+000630 01  WS-DATE-TIME.
+000640     05  WS-CURRENT-DATE         PIC 9(08).
+000650     05  WS-CURRENT-TIME         PIC 9(08).
+000660     05  WS-USERID               PIC X(08).
+000665 01  WS-NEXT-SEQ-NBR             PIC 9(08) VALUE ZERO.
+000670 01  WS-DISPLAY-LINE             PIC X(50).
+000680 01  WS-TIE-LIST                 PIC X(30).
+000685 01  WS-TIE-POINTER              PIC 9(02) COMP.
+000690 COPY CMPTBL.
+000700 COPY CMPRSLT.
+000710*
+000720 PROCEDURE DIVISION.
+000730*
+000740************************************************************
+000750*    0000-MAINLINE                                          *
+000760************************************************************
+000770 0000-MAINLINE.
+000780     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000790     PERFORM 2000-GET-VALUE-COUNT THRU 2000-EXIT.
+000800     PERFORM 3000-GET-VALUES THRU 3000-EXIT.
+000810     CALL "CONDCALC" USING CMP-TABLE CMP-RESULT.
+000820     PERFORM 6000-DISPLAY-RESULTS THRU 6000-EXIT.
+000830     PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT.
+000840     PERFORM 7500-WRITE-HISTORY THRU 7500-EXIT.
+000850     GOBACK.
+000860*
+000870************************************************************
+000880*    1000-INITIALIZE                                        *
+000890************************************************************
+000900 1000-INITIALIZE.
+000910     DISPLAY ERASE.
+000920     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+000930     ACCEPT WS-CURRENT-TIME FROM TIME.
+000940     ACCEPT WS-USERID FROM ENVIRONMENT "USER".
+000950     IF WS-USERID = SPACES
+000960         MOVE "UNKNOWN " TO WS-USERID
+000970     END-IF.
+000975     PERFORM 1050-READ-HIST-SEQ THRU 1050-EXIT.
+000980 1000-EXIT.
+000990     EXIT.
+000991*
+000992************************************************************
+000993*    1050-READ-HIST-SEQ - PICK UP WHERE THE LAST CMPRHIST    *
+000994*    RECORD (INTERACTIVE OR BATCH) LEFT OFF.                 *
+000995************************************************************
+000996 1050-READ-HIST-SEQ.
+000997     MOVE ZERO TO WS-NEXT-SEQ-NBR.
+000998     OPEN INPUT CMPRHSEQ.
+000999     IF WS-HSEQ-STATUS = "00"
+001001         READ CMPRHSEQ INTO CMPH-SEQUENCE-RECORD
+001002             AT END CONTINUE
+001003         END-READ
+001004         MOVE CMPH-LAST-SEQ-NBR TO WS-NEXT-SEQ-NBR
+001005         CLOSE CMPRHSEQ
+001006     END-IF.
+001007 1050-EXIT.
+001008     EXIT.
+001000*
+001010************************************************************
+001020*    2000-GET-VALUE-COUNT - HOW MANY VALUES IN THIS SET,    *
+001030*    RE-PROMPTING UNTIL A VALID 1-10 COUNT IS ENTERED.       *
+001040************************************************************
+001050 2000-GET-VALUE-COUNT.
+001060     SET WS-FIELD-INVALID TO TRUE.
+001070     PERFORM 2100-PROMPT-FOR-COUNT THRU 2100-EXIT
+001080         UNTIL WS-FIELD-VALID.
+001090 2000-EXIT.
+001100     EXIT.
+001110*
+001120 2100-PROMPT-FOR-COUNT.
+001130     DISPLAY ERASE.
+001140     DISPLAY "CONDITIONALS - N-WAY VALUE COMPARE" LINE 2 COL 5.
+001150     DISPLAY WS-ERROR-MESSAGE LINE 3 COL 5.
+001160     DISPLAY "HOW MANY VALUES (01-10) :" LINE 4 COL 5.
+001170     MOVE SPACES TO WS-ERROR-MESSAGE.
+001180     ACCEPT WS-COUNT-EDIT LINE 4 COL 31.
+001190     IF WS-COUNT-EDIT IS NOT NUMERIC
+001200         MOVE "COUNT MUST BE NUMERIC - RE-ENTER"
+001205             TO WS-ERROR-MESSAGE
+001210     ELSE
+001220         MOVE WS-COUNT-EDIT TO CMP-COUNT
+001230         IF CMP-COUNT < 1 OR CMP-COUNT > 10
+001240             MOVE "COUNT MUST BE 01 THRU 10 - RE-ENTER"
+001250                 TO WS-ERROR-MESSAGE
+001260         ELSE
+001270             SET WS-FIELD-VALID TO TRUE
+001280         END-IF
+001290     END-IF.
+001300 2100-EXIT.
+001310     EXIT.
+001320*
+001330************************************************************
+001340*    3000-GET-VALUES - ACCEPT AND VALIDATE EACH VALUE IN    *
+001350*    THE SET, RE-PROMPTING ON A BAD ENTRY BEFORE MOVING ON. *
+001360************************************************************
+001370 3000-GET-VALUES.
+001380     PERFORM 3100-GET-ONE-VALUE THRU 3100-EXIT
+001390         VARYING CMP-IDX FROM 1 BY 1 UNTIL CMP-IDX > CMP-COUNT.
+001400 3000-EXIT.
+001410     EXIT.
+001420*
+001430 3100-GET-ONE-VALUE.
+001440     SET WS-FIELD-INVALID TO TRUE.
+001450     PERFORM 3200-PROMPT-FOR-VALUE THRU 3200-EXIT
+001460         UNTIL WS-FIELD-VALID.
+001470 3100-EXIT.
+001480     EXIT.
+001490*
+001500 3200-PROMPT-FOR-VALUE.
+001510     DISPLAY ERASE.
+001520     DISPLAY "CONDITIONALS - N-WAY VALUE COMPARE" LINE 2 COL 5.
+001530     DISPLAY WS-ERROR-MESSAGE LINE 3 COL 5.
+001540     MOVE SPACES TO WS-ERROR-MESSAGE.
+001550     MOVE SPACES TO WS-DISPLAY-LINE.
+001551     SET WS-IDX-DISP TO CMP-IDX.
+001552     MOVE CMP-COUNT TO WS-COUNT-DISP.
+001560     STRING "ENTER VALUE " DELIMITED BY SIZE
+001570         WS-IDX-DISP DELIMITED BY SIZE
+001580         " OF " DELIMITED BY SIZE
+001590         WS-COUNT-DISP DELIMITED BY SIZE
+001600         " :" DELIMITED BY SIZE
+001610         INTO WS-DISPLAY-LINE.
+001620     DISPLAY WS-DISPLAY-LINE LINE 5 COL 5.
+001630     ACCEPT WS-VALUE-EDIT LINE 5 COL 30.
+001640     IF WS-VALUE-EDIT IS NOT NUMERIC OR WS-VALUE-EDIT = SPACES
+001650         MOVE "VALUE MUST BE AN UNSIGNED 3-DIGIT NUMBER"
+001660             TO WS-ERROR-MESSAGE
+001670     ELSE
+001680         MOVE WS-VALUE-EDIT TO CMP-VALUE(CMP-IDX)
+001690         SET WS-FIELD-VALID TO TRUE
+001700     END-IF.
+001710 3200-EXIT.
+001720     EXIT.
+001730*
+001740************************************************************
+001750*    6000-DISPLAY-RESULTS - GREATEST, LEAST, AND A TIE       *
+001760*    INDICATOR NAMING EVERY POSITION THAT TIED FOR FIRST.    *
+001770************************************************************
+001780 6000-DISPLAY-RESULTS.
+001790     DISPLAY ERASE.
+001800     DISPLAY "CONDITIONALS - N-WAY VALUE COMPARE" LINE 2 COL 5.
+001810     DISPLAY "GREATEST VALUE :" LINE 9 COL 5.
+001820     DISPLAY CMP-MAX-VALUE LINE 9 COL 22.
+001830     DISPLAY "LEAST VALUE    :" LINE 10 COL 5.
+001840     DISPLAY CMP-MIN-VALUE LINE 10 COL 22.
+001850     IF CMP-IS-TIE
+001860         MOVE SPACES TO WS-TIE-LIST
+001870         MOVE 1 TO WS-TIE-POINTER
+001880         PERFORM 6100-BUILD-TIE-LIST THRU 6100-EXIT
+001890             VARYING CMP-IDX FROM 1 BY 1 UNTIL CMP-IDX > CMP-COUNT
+001900         DISPLAY "*** TIE ***  POSITIONS:" LINE 11 COL 5
+001910         DISPLAY WS-TIE-LIST LINE 11 COL 30
+001920     ELSE
+001930         DISPLAY "NO TIE FOR THE GREATEST VALUE" LINE 11 COL 5
+001940     END-IF.
+001950 6000-EXIT.
+001960     EXIT.
+001970*
+001980 6100-BUILD-TIE-LIST.
+001990     IF CMP-IS-WINNER(CMP-IDX)
+001995         SET WS-IDX-DISP TO CMP-IDX
+002000         STRING WS-IDX-DISP DELIMITED BY SIZE
+002010             " " DELIMITED BY SIZE
+002030             INTO WS-TIE-LIST
+002035             WITH POINTER WS-TIE-POINTER
+002040     END-IF.
+002050 6100-EXIT.
+002060     EXIT.
+002070*
+002080************************************************************
+002090*    7000-WRITE-AUDIT - APPEND ONE RECORD TO CMPRAUDT FOR    *
+002100*    EVERY COMPLETED COMPARISON.                             *
+002110************************************************************
+002120 7000-WRITE-AUDIT.
+002130     PERFORM 7900-BUILD-AUDIT-RECORD THRU 7900-EXIT.
+002140     OPEN EXTEND CMPRAUDT.
+002150     IF WS-AUDT-STATUS = "35"
+002160         OPEN OUTPUT CMPRAUDT
+002170     END-IF.
+002180     WRITE CMPR-AUDIT-RECORD.
+002190     CLOSE CMPRAUDT.
+002200 7000-EXIT.
+002210     EXIT.
+002220*
+002230************************************************************
+002240*    7500-WRITE-HISTORY - ALSO FILE THE SAME RESULT AWAY IN  *
+002250*    THE INDEXED CMPRHIST FILE, KEYED BY RUN DATE, SO A      *
+002260*    SINGLE DAY CAN BE PULLED WITHOUT A FULL AUDIT SCAN.      *
+002270************************************************************
+002280 7500-WRITE-HISTORY.
+002290     OPEN I-O CMPRHIST.
+002300     IF WS-HIST-STATUS = "35"
+002310         OPEN OUTPUT CMPRHIST
+002320         CLOSE CMPRHIST
+002330         OPEN I-O CMPRHIST
+002340     END-IF.
+002350     MOVE CMPR-AUDIT-RECORD TO CMPR-HIST-RECORD.
+002360     WRITE CMPR-HIST-RECORD
+002362         INVALID KEY
+002364             DISPLAY "CONDITIONALS - CMPRHIST WRITE FAILED - "
+002366                 WS-HIST-STATUS LINE 23 COL 1
+002368     END-WRITE.
+002370     CLOSE CMPRHIST.
+002380 7500-EXIT.
+002390     EXIT.
+002400*
+002401************************************************************
+002402*    7910-NEXT-HIST-SEQ - HAND OUT THE NEXT CMPRHIST         *
+002403*    SEQUENCE NUMBER AND PERSIST IT BEFORE IT IS EVER USED   *
+002404*    AS A RECORD KEY.                                        *
+002405************************************************************
+002406 7910-NEXT-HIST-SEQ.
+002407     ADD 1 TO WS-NEXT-SEQ-NBR.
+002408     MOVE WS-NEXT-SEQ-NBR TO CMPH-LAST-SEQ-NBR.
+002409     OPEN OUTPUT CMPRHSEQ.
+002410     WRITE CMPH-SEQUENCE-RECORD.
+002411     CLOSE CMPRHSEQ.
+002412     MOVE WS-NEXT-SEQ-NBR TO CMPR-AUD-SEQ-NBR
+002413         OF CMPR-AUDIT-RECORD.
+002414 7910-EXIT.
+002415     EXIT.
+002416*
+002417 7900-BUILD-AUDIT-RECORD.
+002418     PERFORM 7910-NEXT-HIST-SEQ THRU 7910-EXIT.
+002412     MOVE WS-CURRENT-DATE
+002414         TO CMPR-AUD-RUN-DATE OF CMPR-AUDIT-RECORD.
+002416     MOVE WS-CURRENT-TIME
+002418         TO CMPR-AUD-RUN-TIME OF CMPR-AUDIT-RECORD.
+002440     MOVE WS-USERID TO CMPR-AUD-USERID OF CMPR-AUDIT-RECORD.
+002450     SET CMPR-AUD-COMPARE OF CMPR-AUDIT-RECORD TO TRUE.
+002460     MOVE CMP-COUNT TO CMPR-AUD-COUNT OF CMPR-AUDIT-RECORD.
+002462     MOVE CMP-MAX-VALUE
+002464         TO CMPR-AUD-MAX-VALUE OF CMPR-AUDIT-RECORD.
+002466     MOVE CMP-MIN-VALUE
+002468         TO CMPR-AUD-MIN-VALUE OF CMPR-AUDIT-RECORD.
+002490     IF CMP-IS-TIE
+002500         SET CMPR-AUD-IS-TIE OF CMPR-AUDIT-RECORD TO TRUE
+002510     ELSE
+002520         SET CMPR-AUD-NOT-TIE OF CMPR-AUDIT-RECORD TO TRUE
+002530     END-IF.
+002540     PERFORM 7950-COPY-ONE-VALUE THRU 7950-EXIT
+002550         VARYING CMP-IDX FROM 1 BY 1 UNTIL CMP-IDX > 10.
+002560 7900-EXIT.
+002570     EXIT.
+002580*
+002590 7950-COPY-ONE-VALUE.
+002600     IF CMP-IDX <= CMP-COUNT
+002610         MOVE CMP-VALUE(CMP-IDX)
+002611             TO CMPR-AUD-VALUE OF CMPR-AUDIT-RECORD(CMP-IDX)
+002620         MOVE CMP-WINNER-FLAG(CMP-IDX)
+002622             TO CMPR-AUD-WINNER-POS
+002624             OF CMPR-AUDIT-RECORD(CMP-IDX)
+002640     ELSE
+002650         MOVE ZERO
+002652             TO CMPR-AUD-VALUE OF CMPR-AUDIT-RECORD(CMP-IDX)
+002660         MOVE 'N'
+002662             TO CMPR-AUD-WINNER-POS
+002664             OF CMPR-AUDIT-RECORD(CMP-IDX)
+002670     END-IF.
+002680 7950-EXIT.
+002690     EXIT.
