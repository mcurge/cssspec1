@@ -0,0 +1,78 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CONDMENU.
+000030 AUTHOR.        D W SHEARER.
+000040 INSTALLATION.  MIS BATCH SUPPORT.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*
+000080************************************************************
+000090*    MODIFICATION HISTORY                                   *
+000100*    ------------------------------------------------------ *
+000110*    08/08/2026  DWS  ORIGINAL - FRONT-END MENU TYING THE    *
+000120*                     COMPARATOR TOOLSET TOGETHER SO AN      *
+000130*                     OPERATOR DOES NOT HAVE TO KNOW THE     *
+000140*                     INDIVIDUAL PROGRAM NAMES.               *
+000150************************************************************
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 SOURCE-COMPUTER.   IBM-370.
+000190 OBJECT-COMPUTER.   IBM-370.
+000200 DATA DIVISION.
+000210 WORKING-STORAGE SECTION.
+000220 01  WS-SWITCHES.
+000230     05  WS-QUIT-SWITCH          PIC X(01) VALUE 'N'.
+000240         88  WS-QUIT-REQUESTED           VALUE 'Y'.
+000250 01  WS-EDIT-FIELDS.
+000260     05  WS-MENU-CHOICE          PIC X(01).
+000270*
+000280 PROCEDURE DIVISION.
+000290*
+000300************************************************************
+000310*    0000-MAINLINE                                          *
+000320************************************************************
+000330 0000-MAINLINE.
+000340     PERFORM 1000-DISPLAY-MENU THRU 1000-EXIT
+000350         UNTIL WS-QUIT-REQUESTED.
+000360     DISPLAY ERASE.
+000370     DISPLAY "CONDMENU - GOODBYE" LINE 1 COL 1.
+000380     STOP RUN.
+000390*
+000400************************************************************
+000410*    1000-DISPLAY-MENU                                      *
+000420************************************************************
+000430 1000-DISPLAY-MENU.
+000440     DISPLAY ERASE.
+000450     DISPLAY "CONDMENU - COMPARISON TOOLSET" LINE 1 COL 1.
+000460     DISPLAY "1. SINGLE COMPARE"           LINE 3 COL 5.
+000470     DISPLAY "2. BATCH COMPARE"            LINE 4 COL 5.
+000480     DISPLAY "3. VIEW AUDIT LOG"           LINE 5 COL 5.
+000490     DISPLAY "4. RUN DAILY TALLY"          LINE 6 COL 5.
+000495     DISPLAY "5. LOOK UP HISTORY BY DATE"  LINE 7 COL 5.
+000500     DISPLAY "6. EXIT"                     LINE 8 COL 5.
+000510     DISPLAY "SELECT AN OPTION (1-6):" LINE 10 COL 1.
+000520     ACCEPT WS-MENU-CHOICE LINE 10 COL 25.
+000530     EVALUATE WS-MENU-CHOICE
+000540         WHEN '1'
+000550             CALL "CONDITIONALS"
+000560             CANCEL "CONDITIONALS"
+000570         WHEN '2'
+000580             CALL "CONDBAT"
+000590             CANCEL "CONDBAT"
+000600         WHEN '3'
+000610             CALL "CONDVIEW"
+000620             CANCEL "CONDVIEW"
+000630         WHEN '4'
+000640             CALL "CONDTALY"
+000650             CANCEL "CONDTALY"
+000655         WHEN '5'
+000656             CALL "CONDHIST"
+000657             CANCEL "CONDHIST"
+000660         WHEN '6'
+000670             SET WS-QUIT-REQUESTED TO TRUE
+000680         WHEN OTHER
+000690             DISPLAY "INVALID OPTION - TRY AGAIN" LINE 12 COL 1
+000700             DISPLAY "PRESS ENTER TO CONTINUE" LINE 13 COL 1
+000710             ACCEPT WS-MENU-CHOICE LINE 13 COL 25
+000720     END-EVALUATE.
+000730 1000-EXIT.
+000740     EXIT.
